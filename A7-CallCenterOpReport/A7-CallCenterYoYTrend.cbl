@@ -0,0 +1,393 @@
+       identification division.
+       program-id. A7-CallCenterYoYTrend.
+       author. Jacky Yuan.
+       date-written. 2026-08-08.
+      *Program Description:
+      *    Companion program to A7-CallCenterOpReport that compares
+      *    this year's A7.dat snapshot against an archived prior-year
+      *    snapshot of the same layout, and reports the per-operator
+      *    and per-month variance between the two years.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select current-year-file
+               assign to '../../../../data/A7.dat'
+               organization is line sequential.
+      *
+           select prior-year-file
+               assign to '../../../../data/A7-PriorYear.dat'
+               organization is line sequential.
+      *
+           select report-file
+               assign to '../../../../data/A7-CallCenterYoYTrend.out'
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd current-year-file
+           data record is cur-rec.
+      *
+       01 cur-rec.
+         05 cur-rec-num                pic x(3).
+         05 cur-rec-name               pic x(12).
+         05 cur-rec-team               pic x(4).
+         05 cur-rec-calls              pic 9(3) occurs 12 times.
+      *
+       fd prior-year-file
+           data record is pri-rec.
+      *
+       01 pri-rec.
+         05 pri-rec-num                pic x(3).
+         05 pri-rec-name               pic x(12).
+         05 pri-rec-team               pic x(4).
+         05 pri-rec-calls              pic 9(3) occurs 12 times.
+      *
+       fd report-file
+           data record is print-line.
+      *
+       01 print-line                   pic x(132).
+      *
+       working-storage section.
+      *
+       01 ws-constants.
+         05 ws-number-of-months        pic 99 value 12.
+         05 ws-month-names             pic x(36) value
+                               "JULAUGSEPOCTNOVDECJANFEBMARAPRMAYJUN".
+         05 ws-month-literals redefines ws-month-names pic x(3) occurs
+                              12 times.
+      *
+      *File titles and headers
+       01 ws-name-line.
+         05 filler                     pic x(85) value spaces.
+         05 filler                     pic x(28) value
+                                       '  Jacky Yuan, Assignment 7'.
+         05 filler                     pic x(18) value spaces.
+      *
+       01 ws-report-heading.
+         05 filler                     pic x(40) value spaces.
+         05 filler                     pic x(52) value
+                            '  Call Centre Year-over-Year Trend Report'.
+         05 filler                     pic x(40) value spaces.
+      *
+      *Month columns below are pitched 5 bytes wide to match
+      *ws-dl-var(pic ---9)+ws-dl-filler(pic x) in ws-dl-months-table -
+      *Program1's 6-byte pitch does not apply here, since this report's
+      *month field is a variance rather than a zz9 call count
+       01 ws-heading-line1.
+         05 filler                     pic x(26) value
+                            '  Operator  Operator      '.
+         05 filler                     pic x(30) value
+                            'Jul  Aug  Sep  Oct  Nov  Dec  '.
+         05 filler                     pic x(30) value
+                            'Jan  Feb  Mar  Apr  May  Jun  '.
+         05 filler                     pic x(23) value
+                            '  TotalPriorVar   %    '.
+         05 filler                     pic x(23) value spaces.
+      *
+       01 ws-heading-line2.
+         05 filler                     pic x(40) value
+                            "     #       Name                       ".
+         05 filler                     pic x(40) value
+                            "                                        ".
+         05 filler                     pic x(52) value spaces.
+      *
+      *Data record entries
+       01 ws-detail-line.
+         05 filler                     pic x(4) value spaces.
+         05 ws-dl-num                  pic x(3) value spaces.
+         05 filler                     pic x(6) value spaces.
+         05 ws-dl-name                 pic x(12) value spaces.
+         05 filler                     pic x(1) value spaces.
+         05 ws-dl-months-table occurs 12 times.
+           10 ws-dl-var                pic ---9.
+           10 ws-dl-filler             pic x(1).
+         05 filler                     pic x(2) value spaces.
+         05 ws-dl-cur-total            pic zzz9 value 0.
+         05 filler                     pic x(1) value spaces.
+         05 ws-dl-pri-total            pic zzz9 value 0.
+         05 filler                     pic x(1) value spaces.
+         05 ws-dl-total-var            pic ----9 value 0.
+         05 filler                     pic x(1) value spaces.
+         05 ws-dl-pct-var              pic ---9 value 0.
+         05 ws-dl-pct-var-text redefines ws-dl-pct-var pic x(4).
+         05 filler                     pic x(15) value spaces.
+      *
+      *Operators present this year but not found in the prior year
+       01 ws-new-operator-line.
+         05 filler                     pic x(4) value spaces.
+         05 ws-nl-num                  pic x(3) value spaces.
+         05 filler                     pic x(6) value spaces.
+         05 ws-nl-name                 pic x(12) value spaces.
+         05 filler                     pic x(5) value spaces.
+         05 filler                     pic x(30) value
+                                       "NEW OPERATOR - NO PRIOR YEAR".
+         05 filler                     pic x(72) value spaces.
+      *
+      *Operators present in the prior year but not found this year
+       01 ws-departed-operator-line.
+         05 filler                     pic x(4) value spaces.
+         05 ws-dol-num                 pic x(3) value spaces.
+         05 filler                     pic x(6) value spaces.
+         05 ws-dol-name                pic x(12) value spaces.
+         05 filler                     pic x(5) value spaces.
+         05 filler                     pic x(30) value
+                                       "DEPARTED - PRIOR YEAR ONLY   ".
+         05 ws-dol-pri-total           pic zzz9 value 0.
+         05 filler                     pic x(68) value spaces.
+      *
+      *Summary lines
+       01 ws-total-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(20) value
+                                       "Current Year Total: ".
+         05 ws-tl-cur-total            pic zzzzzz9 value 0.
+         05 filler                     pic x(10) value spaces.
+         05 filler                     pic x(20) value
+                                       "Prior Year Total:   ".
+         05 ws-tl-pri-total            pic zzzzzz9 value 0.
+         05 filler                     pic x(61) value spaces.
+      *
+       01 ws-variance-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(27) value
+                                       "Overall Year-over-Year Var".
+         05 filler                     pic x(13) value
+                                       "iance:       ".
+         05 ws-vl-variance             pic ----99999 value 0.
+         05 filler                     pic x(78) value spaces.
+      *
+      *Warning printed when the prior-year table filled to capacity
+      *during this run and some archived operators could not be
+      *loaded for comparison
+       01 ws-overflow-line.
+         05 filler                     pic x(3) value spaces.
+         05 ws-ovf-message              pic x(60) value spaces.
+         05 filler                     pic x(69) value spaces.
+      *
+      *Array holding the prior-year totals, keyed by operator number
+       01 ws-prior-table.
+         05 ws-prior-entry occurs 300 times.
+           10 ws-prior-op-num          pic x(3).
+           10 ws-prior-op-name         pic x(12).
+           10 ws-prior-months occurs 12 times pic 9(3).
+           10 ws-prior-total           pic 9(5).
+           10 ws-prior-seen            pic x value "N".
+      *
+      *Calculation variables
+       01 ws-calc.
+         05 ws-cur-operator-sum        pic 9(5) value 0.
+         05 ws-pri-operator-sum        pic 9(5) value 0.
+         05 ws-month-variance          pic s999 value 0.
+         05 ws-total-variance          pic s9(5) value 0.
+         05 ws-pct-variance            pic s999 value 0.
+         05 ws-overall-cur-total       pic 9(7) value 0.
+         05 ws-overall-pri-total       pic 9(7) value 0.
+         05 ws-overall-variance        pic s9(7) value 0.
+      *
+      *Constants
+       77 ws-zero                      pic 9 value 0.
+       77 ws-one                       pic 9 value 1.
+       77 ws-sub                       pic 99 value 1.
+       77 ws-eof-flag                  pic x value "N".
+       77 ws-file-empty                pic x value "e".
+       77 ws-prior-eof-flag            pic x value "N".
+       77 ws-prior-count               pic 999 value 0.
+       77 ws-prior-idx                 pic 999 value 0.
+       77 ws-prior-found                pic x value "N".
+       77 ws-prior-table-full           pic x value "N".
+      *
+       procedure division.
+       000-Main.
+      *
+           perform 100-open-files.
+           perform 150-load-prior-year.
+           perform 200-heading-output.
+           perform 300-read-current-file.
+           perform 400-process-lines
+             until ws-eof-flag = ws-file-empty.
+           perform 618-departed-operator-check.
+           perform 600-summary-block.
+           perform 700-output-summary.
+           perform 1000-close-files.
+      *
+      * open files
+       100-open-files.
+      *
+           open input current-year-file.
+           open output report-file.
+      *
+      * output heading
+       200-heading-output.
+           write print-line            from ws-name-line.
+           write print-line            from ws-report-heading.
+           write print-line            from ws-heading-line1.
+           write print-line            from ws-heading-line2.
+      *
+      *Reads the archived prior-year snapshot once into a table keyed
+      *by operator number, so the current-year pass can look each
+      *operator up without re-reading the file
+       150-load-prior-year.
+      *
+           open input prior-year-file.
+           perform 151-read-prior-record.
+           perform 152-store-prior-record
+             until ws-prior-eof-flag = ws-file-empty.
+           close prior-year-file.
+      *
+       151-read-prior-record.
+      *
+           read prior-year-file
+               at end
+                   move ws-file-empty  to ws-prior-eof-flag.
+      *
+       152-store-prior-record.
+      *
+           if (ws-prior-count < 300) then
+               add ws-one              to ws-prior-count
+               move pri-rec-num        to
+                 ws-prior-op-num(ws-prior-count)
+               move pri-rec-name       to
+                 ws-prior-op-name(ws-prior-count)
+               move ws-zero            to
+                 ws-prior-total(ws-prior-count)
+               perform varying ws-sub  from ws-one by ws-one
+                 until ws-sub > ws-number-of-months
+                   move pri-rec-calls(ws-sub) to
+                     ws-prior-months(ws-prior-count, ws-sub)
+                   add pri-rec-calls(ws-sub) to
+                     ws-prior-total(ws-prior-count)
+               end-perform
+           else
+               move "Y"                to ws-prior-table-full
+           end-if.
+           perform 151-read-prior-record.
+      *
+      *Reads through the current-year input file
+       300-read-current-file.
+      *
+           read current-year-file
+               at end
+                   move ws-file-empty  to ws-eof-flag.
+      *
+      *Processes a current-year data record against the prior year
+       400-process-lines.
+      *
+           move ws-zero                to ws-cur-operator-sum.
+           move cur-rec-num            to ws-dl-num.
+           move cur-rec-name           to ws-dl-name.
+           move "N"                    to ws-prior-found.
+           move ws-zero                to ws-prior-idx.
+           perform 410-search-prior-table
+             until (ws-prior-found = "Y") or
+                   (ws-prior-idx >= ws-prior-count).
+           perform varying ws-sub      from ws-one by ws-one
+             until ws-sub > ws-number-of-months
+               add cur-rec-calls(ws-sub) to ws-cur-operator-sum
+               move ws-zero            to ws-month-variance
+               if (ws-prior-found = "Y") then
+                   compute ws-month-variance =
+                     cur-rec-calls(ws-sub) -
+                     ws-prior-months(ws-prior-idx, ws-sub)
+               end-if
+               move ws-month-variance   to ws-dl-var(ws-sub)
+           end-perform.
+           move ws-cur-operator-sum    to ws-dl-cur-total.
+           add ws-cur-operator-sum     to ws-overall-cur-total.
+           if (ws-prior-found = "Y") then
+               move "Y"                to ws-prior-seen(ws-prior-idx)
+               move ws-prior-total(ws-prior-idx) to ws-dl-pri-total
+               add ws-prior-total(ws-prior-idx) to ws-overall-pri-total
+               compute ws-total-variance =
+                 ws-cur-operator-sum - ws-prior-total(ws-prior-idx)
+               move ws-total-variance   to ws-dl-total-var
+               if (ws-prior-total(ws-prior-idx) > ws-zero) then
+      *A swing of more than +/-999% (small prior-year base, large
+      *current-year ramp) would overflow ws-pct-variance - flag it
+      *instead of letting the percentage silently truncate and print
+      *wrong
+                   compute ws-pct-variance rounded =
+                     (ws-total-variance * 100) /
+                       ws-prior-total(ws-prior-idx)
+                     on size error
+                       move "****"     to ws-dl-pct-var-text
+                     not on size error
+                       move ws-pct-variance to ws-dl-pct-var
+                   end-compute
+               else
+                   move "  NA"         to ws-dl-pct-var-text
+               end-if
+               write print-line        from ws-detail-line
+           else
+               write print-line        from ws-new-operator-line
+           end-if.
+           perform 300-read-current-file.
+      *
+      *Searches the prior-year table for an operator number matching
+      *the current-year record being processed
+       410-search-prior-table.
+      *
+           add ws-one                  to ws-prior-idx.
+           if (ws-prior-op-num(ws-prior-idx) = cur-rec-num) then
+               move "Y"                to ws-prior-found
+           end-if.
+      *
+      *Walks the prior-year table for any operator who was on last
+      *year's snapshot but never showed up in this year's file, so
+      *their departure is visible on the report and their prior-year
+      *total is not silently dropped from the prior-year grand total
+       618-departed-operator-check.
+      *
+           perform varying ws-prior-idx from ws-one by ws-one
+             until ws-prior-idx > ws-prior-count
+               if (ws-prior-seen(ws-prior-idx) = "N") then
+                   move ws-prior-op-num(ws-prior-idx) to ws-dol-num
+                   move ws-prior-op-name(ws-prior-idx) to ws-dol-name
+                   move ws-prior-total(ws-prior-idx) to
+                     ws-dol-pri-total
+                   add ws-prior-total(ws-prior-idx) to
+                     ws-overall-pri-total
+                   write print-line    from ws-departed-operator-line
+               end-if
+           end-perform.
+      *
+      *Output total lines in the summary
+       600-summary-block.
+      *
+           move ws-overall-cur-total   to ws-tl-cur-total.
+           move ws-overall-pri-total   to ws-tl-pri-total.
+           compute ws-overall-variance =
+             ws-overall-cur-total - ws-overall-pri-total.
+           move ws-overall-variance    to ws-vl-variance.
+      *
+      *Outputs the summary lines of the program
+       700-output-summary.
+           write print-line            from ws-total-line
+           after advancing 1 line.
+           write print-line            from ws-variance-line.
+           perform 710-write-overflow-warnings.
+      *
+      *Warns on the report if the prior-year table filled to its
+      *300-entry capacity during this run, so an archive with more
+      *than 300 operators does not silently produce wrong
+      *departed-operator and variance results with no indication on
+      *the report
+       710-write-overflow-warnings.
+      *
+           if (ws-prior-table-full = "Y") then
+               move
+                 "*** PRIOR-YEAR TABLE FULL - COMPARISON INCOMPLETE ***"
+                 to ws-ovf-message
+               write print-line        from ws-overflow-line
+           end-if.
+      *
+      *close files
+       1000-close-files.
+      *
+           close current-year-file.
+           close report-file.
+           stop run.
+      *
+       end program A7-CallCenterYoYTrend.
