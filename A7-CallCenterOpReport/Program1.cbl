@@ -16,6 +16,56 @@
            select report-file
                assign to '../../../../data/A7-CallCenterOpReport.out'
                organization is line sequential.
+      *
+      *Comma-delimited export of the same monthly call volumes, for
+      *loading straight into a spreadsheet without reformatting
+           select csv-file
+               assign to '../../../../data/A7-CallCenterOpReport.csv'
+               organization is line sequential.
+      *
+      *Records rejected by validation, with the reason they failed
+           select reject-file
+               assign to
+                  '../../../../data/A7-CallCenterOpReport-Rejects.out'
+               organization is line sequential.
+      *
+      *Per-operator monthly call target, used to flag operators who
+      *are running under quota
+           select quota-file
+               assign to '../../../../data/A7-OperatorQuotas.dat'
+               organization is line sequential
+               file status is ws-quota-status.
+      *
+      *HR roster, used to reconcile who is actually employed against
+      *who is showing up with billed calls in the input file
+           select roster-file
+               assign to '../../../../data/A7-HRRoster.dat'
+               organization is line sequential
+               file status is ws-roster-file-status.
+      *
+      *Mismatches found while reconciling the input file against the
+      *HR roster
+           select recon-file
+               assign to
+                  '../../../../data/A7-CallCenterOpReport-Recon.out'
+               organization is line sequential.
+      *
+      *Independent batch control totals, used to prove the run read
+      *every record and summed every call before the totals are
+      *trusted
+           select control-file
+               assign to '../../../../data/A7-ControlTotals.dat'
+               organization is line sequential
+               file status is ws-control-status.
+      *
+      *Checkpoint log of the last operator fully processed and the
+      *running accumulators at that point, so an interrupted run can
+      *resume instead of reprocessing the whole input file
+           select checkpoint-file
+               assign to
+                  '../../../../data/A7-CallCenterOpReport.ckpt'
+               organization is line sequential
+               file status is ws-checkpoint-status.
       *
        data division.
        file section.
@@ -26,12 +76,105 @@
        01 emp-rec.
          05 emp-rec-num                pic x(3).
          05 emp-rec-name               pic x(12).
+         05 emp-rec-team               pic x(4).
          05 emp-rec-calls              pic 9(3) occurs 12 times.
       *
        fd report-file
            data record is print-line.
       *
        01 print-line                   pic x(132).
+      *
+       fd csv-file
+           data record is ws-csv-detail.
+      *
+       01 ws-csv-detail                pic x(120).
+      *
+       fd reject-file
+           data record is ws-reject-line.
+      *
+       01 ws-reject-line.
+         05 ws-rl-num                  pic x(3).
+         05 filler                     pic x(1) value "|".
+         05 ws-rl-name                 pic x(12).
+         05 filler                     pic x(1) value "|".
+         05 ws-rl-reason               pic x(40).
+      *
+       fd quota-file
+           data record is quota-rec.
+      *
+       01 quota-rec.
+         05 quota-op-num               pic x(3).
+         05 quota-monthly-target       pic 9(3).
+      *
+       fd roster-file
+           data record is roster-rec.
+      *
+       01 roster-rec.
+         05 roster-rec-num              pic x(3).
+         05 roster-rec-name             pic x(12).
+         05 roster-rec-status           pic x(1).
+      *
+       fd recon-file
+           data record is ws-recon-line.
+      *
+       01 ws-recon-line.
+         05 ws-cl-num                   pic x(3).
+         05 filler                      pic x(1) value "|".
+         05 ws-cl-name                  pic x(12).
+         05 filler                      pic x(1) value "|".
+         05 ws-cl-reason                pic x(40).
+      *
+       fd control-file
+           data record is control-rec.
+      *
+       01 control-rec.
+         05 ctl-expected-count          pic 9(5).
+         05 ctl-expected-calls          pic 9(7).
+      *
+       fd checkpoint-file
+           data record is ws-checkpoint-rec.
+      *
+       01 ws-checkpoint-rec.
+         05 ck-op-num                   pic x(3).
+         05 filler                      pic x(1) value "|".
+         05 ck-overall-total            pic 9(6).
+         05 filler                      pic x(1) value "|".
+         05 ck-no-calls                 pic 9(4).
+         05 filler                      pic x(1) value "|".
+         05 ck-no-call-month            pic 9(5).
+         05 filler                      pic x(1) value "|".
+         05 ck-records-read-count       pic 9(5).
+         05 filler                      pic x(1) value "|".
+         05 ck-page-number              pic 9(3).
+         05 filler                      pic x(1) value "|".
+         05 ck-lines-this-page          pic 99.
+         05 filler                      pic x(1) value "|".
+         05 ck-raw-calls-total          pic 9(7).
+         05 filler                      pic x(1) value "|".
+         05 ck-recon-mismatch-count     pic 9(5).
+         05 filler                      pic x(1) value "|".
+         05 ck-overall-avg              pic 9(6).
+         05 filler                      pic x(1) value "|".
+         05 ck-overall-avg-rem          pic 999.
+         05 filler                      pic x(1) value "|".
+         05 ck-current-high-month       pic 9999.
+         05 filler                      pic x(1) value "|".
+         05 ck-high-op                  pic 999.
+         05 filler                      pic x(1) value "|".
+         05 ck-low-op                   pic 9(5).
+         05 filler                      pic x(1) value "|".
+         05 ck-tl-h-op-num              pic x(3).
+         05 filler                      pic x(1) value "|".
+         05 ck-tl-l-op-num              pic x(3).
+         05 filler                      pic x(1) value "|".
+         05 ck-calls-array.
+           10 ck-calls-entry occurs 12 times.
+             15 ck-ops-with-calls       pic 999.
+             15 filler                  pic x(1) value "/".
+             15 ck-ops-totals           pic 9(5).
+             15 filler                  pic x(1) value "|".
+         05 ck-monthly-avg-array.
+           10 ck-monthly-avg            pic 999 occurs 12 times.
       *
        working-storage section.
       *
@@ -53,7 +196,10 @@
          05 filler                     pic x(37) value spaces.
          05 filler                     pic x(40) value
                             '  Call Centre Volumes for  July - June  '.
-         05 filler                     pic x(55) value spaces.
+         05 filler                     pic x(44) value spaces.
+         05 filler                     pic x(5) value "PAGE ".
+         05 ws-rh-page-num             pic zz9.
+         05 filler                     pic x(3) value spaces.
       *
        01 ws-heading-line1.
          05 filler                     pic x(40) value
@@ -61,8 +207,8 @@
          05 filler                     pic x(40) value
                             'p   Oct   Nov   Dec   Jan   Feb   Mar   '.
          05 filler                     pic x(40) value
-                            'Apr   May   Jun    Total   Avg REM      '.
-         05 filler                     pic x(12) value spaces.
+                            'Apr   May   Jun    Total   Avg REM Var  '.
+         05 filler                     pic x(12) value "Flg         ".
       *
        01 ws-heading-line2.
          05 filler                     pic x(40) value
@@ -89,7 +235,11 @@
          05 filler                     pic x(2) value spaces.
          05 ws-dl-rem                  pic z9 value 0.
          05 ws-dl-rem-text redefines ws-dl-rem pic xx.
-         05 filler                     pic x(18) value spaces.
+         05 filler                     pic x(1) value spaces.
+         05 ws-dl-variance              pic ---9 value 0.
+         05 filler                     pic x(1) value spaces.
+         05 ws-dl-under-flag            pic x(3) value spaces.
+         05 filler                     pic x(9) value spaces.
       *
       *Summary lines
        01 ws-ops-line.
@@ -124,6 +274,33 @@
            10 ws-al-months             pic zzzz9 value 0.
            10 ws-al-filler             pic x(1).
          05 filler                     pic x(36) value spaces.
+      *
+      *Team subtotal/average lines - printed at each team boundary
+       01 ws-team-total-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(6) value "Team  ".
+         05 ws-tm-team-code            pic x(4) value spaces.
+         05 filler                     pic x(10) value " - Totals ".
+         05 ws-tm-months-table occurs 12 times.
+           10 ws-tm-months             pic zzzz9 value 0.
+           10 ws-tm-filler             pic x(1).
+         05 filler                     pic x(3) value spaces.
+         05 ws-tm-total                pic zzzz9 value 0.
+         05 filler                     pic x(1) value spaces.
+         05 ws-tm-avg                  pic zzzz9 value 0.
+         05 filler                     pic x(1) value spaces.
+         05 ws-tm-rem                  pic zz9 value 0.
+         05 filler                     pic x(18) value spaces.
+      *
+       01 ws-team-average-line.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(6) value "Team  ".
+         05 ws-tma-team-code           pic x(4) value spaces.
+         05 filler                     pic x(10) value " - Avgs   ".
+         05 ws-tma-months-table occurs 12 times.
+           10 ws-tma-months            pic zzzz9 value 0.
+           10 ws-tma-filler            pic x(1).
+         05 filler                     pic x(36) value spaces.
       *
        01 ws-total-line-no-calls.
          05 filler                     pic x(3) value spaces.
@@ -184,6 +361,60 @@
          05 filler                     pic x(36) value spaces.
          05 ws-tl-all-calls            pic zzzz9 value 0.
       *
+      *Out-of-balance warning against the independent control totals
+       01 ws-balance-line.
+         05 filler                     pic x(3) value spaces.
+         05 ws-bl-message               pic x(60) value spaces.
+         05 filler                     pic x(69) value spaces.
+      *
+      *Warning printed when a lookup/rank table filled to capacity
+      *during this run and some operators could not be added to it
+       01 ws-overflow-line.
+         05 filler                     pic x(3) value spaces.
+         05 ws-ovf-message              pic x(60) value spaces.
+         05 filler                     pic x(69) value spaces.
+      *
+      *Count of roster reconciliation mismatches found this run,
+      *printed on the report itself so a recon problem is visible
+      *without having to open the recon file separately
+       01 ws-recon-count-line.
+         05 filler                     pic x(3) value spaces.
+         05 filler                     pic x(42) value
+                            "Roster reconciliation mismatches found:".
+         05 filler                     pic x(15) value spaces.
+         05 ws-rcl-count                pic zzzz9 value 0.
+         05 filler                     pic x(67) value spaces.
+      *
+      *Leaderboard - operators ranked by total calls, descending
+       01 ws-leaderboard-heading.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(52) value
+                     "Operator Leaderboard - Ranked by Total Calls".
+         05 filler                     pic x(76) value spaces.
+      *
+      *Column widths below are lined up against ws-leaderboard-detail-
+      *line's own filler/data widths so each label sits directly over
+      *the column it names
+       01 ws-leaderboard-column-heading.
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(6) value "Rank  ".
+         05 filler                     pic x(9) value "Operator#".
+         05 filler                     pic x(12) value "Op Name     ".
+         05 filler                     pic x(6) value spaces.
+         05 filler                     pic x(12) value "Total Calls ".
+         05 filler                     pic x(83) value spaces.
+      *
+       01 ws-leaderboard-detail-line.
+         05 filler                     pic x(4) value spaces.
+         05 ws-ll-rank                 pic zz9 value 0.
+         05 filler                     pic x(3) value spaces.
+         05 ws-ll-op-num               pic x(3) value spaces.
+         05 filler                     pic x(6) value spaces.
+         05 ws-ll-op-name              pic x(12) value spaces.
+         05 filler                     pic x(6) value spaces.
+         05 ws-ll-total                pic zzzz9 value 0.
+         05 filler                     pic x(90) value spaces.
+      *
       *Array of operators with calls and their total calls
        01 ws-calls-array.
          05 ws-records occurs 12 times.
@@ -195,6 +426,49 @@
          05 ws-records occurs 12 times.
            10 ws-monthly-avg           pic 999.
       *
+      *Array of team calls and operator-with-calls counts, reset at
+      *each team boundary
+       01 ws-team-calls-array.
+         05 ws-team-records occurs 12 times.
+           10 ws-team-ops-with-calls   pic 999.
+           10 ws-team-ops-totals       pic 9(5).
+      *
+      *Array of team monthly averages, computed at each team break
+       01 ws-team-avgs-array.
+         05 ws-team-avg-records occurs 12 times.
+           10 ws-team-monthly-avg      pic 999.
+      *
+      *Table of operators and their grand totals, built while the
+      *detail lines are written, then sorted for the leaderboard
+       01 ws-rank-table.
+         05 ws-rank-entry occurs 300 times.
+           10 ws-rank-op-num           pic x(3).
+           10 ws-rank-op-name          pic x(12).
+           10 ws-rank-op-total         pic 9(5).
+      *
+       01 ws-rank-temp.
+         05 ws-rank-temp-num           pic x(3).
+         05 ws-rank-temp-name          pic x(12).
+         05 ws-rank-temp-total         pic 9(5).
+      *
+      *Per-operator monthly call target, loaded once at the start of
+      *the run and looked up for each detail line
+       01 ws-quota-table.
+         05 ws-quota-entry occurs 300 times.
+           10 ws-quota-op-num          pic x(3).
+           10 ws-quota-target          pic 9(3).
+      *
+      *HR roster loaded once at startup, keyed by operator number, so
+      *each billing record can be checked for its employment status
+       01 ws-roster-table.
+         05 ws-roster-entry occurs 300 times.
+           10 ws-roster-op-num         pic x(3).
+           10 ws-roster-op-name        pic x(12).
+           10 ws-roster-status         pic x(1).
+             88 ws-roster-active       value "A".
+             88 ws-roster-terminated   value "T".
+           10 ws-roster-seen           pic x value "N".
+      *
       *Calculation variables
        01 ws-calc.
          05 ws-operator-sum            pic 9(5) value 0.
@@ -208,6 +482,15 @@
          05 ws-high-op                 pic 999 value 0.
          05 ws-low-op                  pic 9(5) value 10000.
       *
+      *Team control-break variables
+       01 ws-team-calc.
+         05 ws-team-code               pic x(4) value spaces.
+         05 ws-prev-team-code          pic x(4) value spaces.
+         05 ws-team-first-rec          pic x value "Y".
+         05 ws-team-overall-total      pic 9(6) value 0.
+         05 ws-team-overall-avg        pic 9(6) value 0.
+         05 ws-team-overall-avg-rem    pic 999 value 0.
+      *
       *Counter variables
        01 ws-counters.
          05 ws-operator-call-count     pic 999 value 0.
@@ -221,31 +504,298 @@
        77 ws-eof-flag                  pic x value "N".
        77 ws-sub                       pic 99 value 1.
        77 ws-file-empty                pic x value "e".
+       77 ws-csv-ptr                   pic 9(4) value 1.
+       77 ws-record-valid              pic x value "Y".
+       77 ws-max-reasonable-calls      pic 999 value 500.
+       77 ws-rank-count                pic 999 value 0.
+       77 ws-rank-i                    pic 999 value 0.
+       77 ws-rank-j                    pic 999 value 0.
+       77 ws-rank-j-next                pic 999 value 0.
+       77 ws-quota-count               pic 999 value 0.
+       77 ws-quota-idx                 pic 999 value 0.
+       77 ws-quota-found               pic x value "N".
+       77 ws-quota-eof-flag            pic x value "N".
+       77 ws-roster-count              pic 999 value 0.
+       77 ws-roster-idx                pic 999 value 0.
+       77 ws-roster-found              pic x value "N".
+       77 ws-roster-eof-flag           pic x value "N".
+       77 ws-lines-per-page            pic 99 value 20.
+       77 ws-lines-this-page           pic 99 value 0.
+       77 ws-page-number               pic 999 value 1.
+       77 ws-records-read-count        pic 9(5) value 0.
+       77 ws-ctl-expected-count        pic 9(5) value 0.
+       77 ws-ctl-expected-calls        pic 9(7) value 0.
+       77 ws-ctl-raw-calls-total       pic 9(7) value 0.
+       77 ws-ctl-loaded                pic x value "N".
+       77 ws-quota-status              pic xx value "00".
+       77 ws-roster-file-status        pic xx value "00".
+       77 ws-roster-loaded             pic x value "N".
+       77 ws-control-status            pic xx value "00".
+       77 ws-recon-mismatch-count      pic 9(5) value 0.
+       77 ws-checkpoint-status         pic xx value "00".
+       77 ws-checkpoint-eof-flag       pic x value "N".
+       77 ws-restart-flag              pic x value "N".
+       77 ws-restart-op-num            pic x(3) value spaces.
+       77 ws-checkpoint-interval       pic 99 value 1.
+       77 ws-records-since-checkpoint  pic 99 value 0.
+       77 ws-replay-mode               pic x value "N".
+       77 ws-quota-table-full          pic x value "N".
+       77 ws-roster-table-full         pic x value "N".
+       77 ws-rank-table-full           pic x value "N".
       *
        procedure division.
        000-Main.
       *
+           perform 150-restart-check.
            perform 100-open-files.
-           perform 200-heading-output.
-           perform 300-read-file.
+           perform 120-load-quota-table.
+           perform 130-load-roster.
+           perform 140-load-control-totals.
+      *On a restarted run the heading block for the current page was
+      *already written by the aborted prior run - the checkpointed
+      *page number and line count carry forward instead, and the
+      *heading is rewritten fresh only when 207-check-page-break next
+      *calls for a new page
+           if (ws-restart-flag = "N") then
+               perform 200-heading-output
+           end-if.
+           perform 160-skip-to-restart-point.
            perform 400-process-lines
-             until ws-eof-flag equals ws-file-empty.
+             until ws-eof-flag = ws-file-empty.
+           perform 618-team-final-break.
+           perform 619-roster-missing-check.
            perform 600-summary-block.
            perform 700-output-summary.
+           perform 770-sort-rank-table.
+           perform 780-output-leaderboard.
            perform 1000-close-files.
       *
       * open files
        100-open-files.
       *
            open input input-file.
-           open output report-file.
+      *
+      *On a restarted run the report, CSV, reject, and recon files
+      *already hold the pre-checkpoint operators from the aborted
+      *prior run - open them for EXTEND so that output is appended
+      *instead of truncating away everything written before the
+      *restart point
+           if (ws-restart-flag = "Y") then
+               open extend report-file
+               open extend csv-file
+               open extend reject-file
+               open extend recon-file
+           else
+               open output report-file
+               open output csv-file
+               open output reject-file
+               open output recon-file
+           end-if.
+      *
+      *Reads the per-operator monthly call target file once into a
+      *table, so each detail line can be checked against its quota
+      *without re-reading the file. A site that has not yet populated
+      *this file should not abort the whole report over it - quota
+      *checking simply has nothing to flag against if the table stays
+      *empty
+       120-load-quota-table.
+      *
+           open input quota-file.
+           if (ws-quota-status = "00") then
+               perform 121-read-quota-record
+               perform 122-store-quota-record
+                 until ws-quota-eof-flag = ws-file-empty
+               close quota-file
+           end-if.
+      *
+       121-read-quota-record.
+      *
+           read quota-file
+               at end
+                   move ws-file-empty  to ws-quota-eof-flag.
+      *
+       122-store-quota-record.
+      *
+           if (ws-quota-count < 300) then
+               add ws-one              to ws-quota-count
+               move quota-op-num       to
+                 ws-quota-op-num(ws-quota-count)
+               move quota-monthly-target to
+                 ws-quota-target(ws-quota-count)
+           else
+               move "Y"                to ws-quota-table-full
+           end-if.
+           perform 121-read-quota-record.
+      *
+      *Reads the HR roster once into a table, so each billing record
+      *can be checked for its employment status without re-reading
+      *the file. A site that has not yet populated this file should
+      *not abort the whole report over it - ws-roster-loaded stays
+      *"N" and 416-roster-check skips the reconciliation entirely
+      *rather than flagging every record as not on a roster that was
+      *never actually loaded
+       130-load-roster.
+      *
+           open input roster-file.
+           if (ws-roster-file-status = "00") then
+               perform 131-read-roster-record
+               perform 132-store-roster-record
+                 until ws-roster-eof-flag = ws-file-empty
+               close roster-file
+               move "Y"                to ws-roster-loaded
+           end-if.
+      *
+       131-read-roster-record.
+      *
+           read roster-file
+               at end
+                   move ws-file-empty  to ws-roster-eof-flag.
+      *
+       132-store-roster-record.
+      *
+           if (ws-roster-count < 300) then
+               add ws-one              to ws-roster-count
+               move roster-rec-num    to
+                 ws-roster-op-num(ws-roster-count)
+               move roster-rec-name   to
+                 ws-roster-op-name(ws-roster-count)
+               move roster-rec-status to
+                 ws-roster-status(ws-roster-count)
+           else
+               move "Y"                to ws-roster-table-full
+           end-if.
+           perform 131-read-roster-record.
+      *
+      *Reads the independent batch control totals - the expected
+      *record count and expected total calls for this run - so the
+      *actuals can be balanced against them once the file has been
+      *read
+       140-load-control-totals.
+      *
+           open input control-file.
+           if (ws-control-status = "00") then
+               read control-file
+                   at end
+                       move "N"        to ws-ctl-loaded
+                   not at end
+                       move ctl-expected-count to ws-ctl-expected-count
+                       move ctl-expected-calls to ws-ctl-expected-calls
+                       move "Y"        to ws-ctl-loaded
+               end-read
+               close control-file
+           else
+               move "N"                to ws-ctl-loaded
+           end-if.
+      *
+      *Looks for a checkpoint left behind by a prior run that did not
+      *finish, and if one is found, restores the running accumulators
+      *to the point they were at when the checkpoint was written
+       150-restart-check.
+      *
+           move "N"                    to ws-restart-flag.
+           open input checkpoint-file.
+           if (ws-checkpoint-status = "00") then
+               perform 151-read-checkpoint-record
+               perform 152-keep-latest-checkpoint
+                 until ws-checkpoint-eof-flag = ws-file-empty
+               close checkpoint-file
+               if (ws-restart-op-num not = spaces) then
+                   move "Y"            to ws-restart-flag
+               end-if
+           end-if.
+      *
+       151-read-checkpoint-record.
+      *
+           read checkpoint-file
+               at end
+                   move ws-file-empty  to ws-checkpoint-eof-flag.
+      *
+      *Keeps only the most recently written checkpoint record - the
+      *last one in the file is the most recent, since each checkpoint
+      *is appended to the end
+       152-keep-latest-checkpoint.
+      *
+           move ck-op-num              to ws-restart-op-num.
+           move ck-overall-total       to ws-overall-total.
+           move ck-no-calls            to ws-no-calls.
+           move ck-no-call-month       to ws-no-call-month.
+           move ck-records-read-count  to ws-records-read-count.
+           move ck-page-number         to ws-page-number.
+           move ck-lines-this-page     to ws-lines-this-page.
+           move ck-raw-calls-total     to ws-ctl-raw-calls-total.
+           move ck-recon-mismatch-count to ws-recon-mismatch-count.
+           move ck-overall-avg         to ws-overall-avg.
+           move ck-overall-avg-rem     to ws-overall-avg-rem.
+           move ck-current-high-month  to ws-current-high-month.
+           move ck-high-op             to ws-high-op.
+           move ck-low-op              to ws-low-op.
+           move ck-tl-h-op-num         to ws-tl-h-op-num.
+           move ck-high-op             to ws-tl-h-op-avg.
+           move ck-tl-l-op-num         to ws-tl-l-op-num.
+           move ck-low-op              to ws-tl-l-op-avg.
+           perform varying ws-sub      from ws-one by ws-one
+             until ws-sub > ws-number-of-months
+               move ck-ops-with-calls(ws-sub) to
+                 ws-ops-with-calls(ws-sub)
+               move ck-ops-totals(ws-sub) to ws-ops-totals(ws-sub)
+               move ck-monthly-avg(ws-sub) to ws-monthly-avg(ws-sub)
+               move ws-ops-with-calls(ws-sub) to ws-ol-months(ws-sub)
+               move ws-ops-totals(ws-sub)  to ws-tl-months(ws-sub)
+               move ws-monthly-avg(ws-sub) to ws-al-months(ws-sub)
+           end-perform.
+           perform 151-read-checkpoint-record.
+      *
+      *Reads the input file up through the operator last checkpointed
+      *as fully processed, so a restarted run does not re-bill calls
+      *that were already counted in the restored accumulators
+       160-skip-to-restart-point.
+      *
+           if (ws-restart-flag = "Y") then
+               perform 161-skip-one-record
+                 until (ws-eof-flag = ws-file-empty) or
+                       (emp-rec-num = ws-restart-op-num)
+               perform 300-read-file
+           else
+               perform 300-read-file
+           end-if.
+      *
+      *Replays just enough of a pre-checkpoint record's validation and
+      *roster lookup to keep ws-roster-seen accurate for 619-roster-
+      *missing-check, without re-writing reject or recon entries that
+      *the aborted prior run already wrote (and which the EXTEND open
+      *in 100-open-files preserved). Called for every pre-checkpoint
+      *record including the first, so the first operator in the file
+      *is never left out of the replay the way a plain read-ahead
+      *would leave it
+       161-skip-one-record.
+      *
+           perform 300-read-file.
+           if (ws-eof-flag not = ws-file-empty) then
+               move "Y"                to ws-replay-mode
+               perform 410-validate-record
+               perform 416-roster-check
+               move "N"                to ws-replay-mode
+           end-if.
       *
       * output heading
        200-heading-output.
+           move ws-page-number         to ws-rh-page-num.
            write print-line            from ws-name-line.
            write print-line            from ws-report-heading.
            write print-line            from ws-heading-line1.
            write print-line            from ws-heading-line2.
+           move ws-zero                to ws-lines-this-page.
+      *
+      *Checks whether the page is full after the detail line just
+      *written, and starts a new page with the heading block repeated
+      *if so
+       207-check-page-break.
+      *
+           add ws-one                  to ws-lines-this-page.
+           if (ws-lines-this-page >= ws-lines-per-page) then
+               add ws-one              to ws-page-number
+               perform 200-heading-output
+           end-if.
       *
       *Reads through the input file
        300-read-file.
@@ -258,39 +808,68 @@
        400-process-lines.
       *
            perform 420-reset-counters.
-           move emp-rec-num            to ws-dl-num.
-           move emp-rec-name           to ws-dl-name.
+           perform 410-validate-record.
+      *Counts every record actually read, valid or rejected, so this
+      *matches an independent upstream extract count rather than only
+      *the records that made it into the totals
+           add ws-one                  to ws-records-read-count.
+      *Sums every record's calls, valid or rejected, into a separate
+      *raw total for 660-control-balance-check - ws-overall-total only
+      *holds validated calls, so comparing it against an upstream
+      *extract total would falsely report out-of-balance the first
+      *time 410-validate-record legitimately rejects a record
+           perform 413-accumulate-raw-calls.
+      *Runs for rejected records too (without writing a mismatch),
+      *so an operator who billed calls that got rejected is not
+      *mistaken later for one who never billed at all
+           perform 416-roster-check.
+           if (ws-record-valid = "Y") then
+               perform 415-team-break-check
+               move emp-rec-num        to ws-dl-num
+               move emp-rec-name       to ws-dl-name
       *Loop that iterates a sub variable to loop through array
-           perform varying ws-sub      from ws-one by ws-one
-             until ws-sub > ws-number-of-months
+               perform varying ws-sub  from ws-one by ws-one
+                 until ws-sub > ws-number-of-months
       *
-               move emp-rec-calls(ws-sub) to ws-dl-months(ws-sub)
-               perform 500-process-records
+                   move emp-rec-calls(ws-sub) to ws-dl-months(ws-sub)
+                   perform 500-process-records
       *
-           end-perform.
+               end-perform
       *
-           perform 540-total-average.
+               perform 540-total-average
+               perform 545-quota-check
+               perform 550-track-rank
       *
       *Checks for the case of an operator with no calls
-           write print-line            from ws-detail-line
-           if (ws-operator-sum = ws-zero) then
-               add ws-one              to ws-no-calls
-           end-if.
+               write print-line        from ws-detail-line
+               perform 207-check-page-break
+               perform 560-write-csv-record
+               if (ws-operator-sum = ws-zero) then
+                   add ws-one          to ws-no-calls
+               end-if
       *
       *Checks for operator with the highest average 
-           if (ws-operator-avg-calc > ws-high-op) then
-               move ws-operator-avg-calc to ws-high-op
-               move emp-rec-num        to ws-tl-h-op-num
-               move ws-high-op         to ws-tl-h-op-avg
-           end-if.
+               if (ws-operator-avg-calc > ws-high-op) then
+                   move ws-operator-avg-calc to ws-high-op
+                   move emp-rec-num    to ws-tl-h-op-num
+                   move ws-high-op     to ws-tl-h-op-avg
+               end-if
       *
       *Checks for the operator with the lowest average
-           if (ws-operator-avg-calc < ws-low-op and
-             ws-operator-avg-calc not = ws-zero) then
-               move ws-operator-avg-calc to ws-low-op
-               move emp-rec-num        to ws-tl-l-op-num
-               move ws-low-op          to ws-tl-l-op-avg
+               if (ws-operator-avg-calc < ws-low-op and
+                 ws-operator-avg-calc not = ws-zero) then
+                   move ws-operator-avg-calc to ws-low-op
+                   move emp-rec-num    to ws-tl-l-op-num
+                   move ws-low-op      to ws-tl-l-op-avg
+               end-if
            end-if.
+      *Checkpointed after every record (valid or rejected), not just
+      *every Nth one, so a restart always resumes exactly one record
+      *past the last one this run actually finished writing out -
+      *anything looser leaves a window where an abend between
+      *checkpoints causes the next run to re-write already-flushed
+      *detail/CSV/reject/recon output
+           perform 595-write-checkpoint.
            perform 300-read-file.
       *
       *This resets the counters for the next data entry
@@ -302,11 +881,195 @@
            move ws-zero                to ws-avg-remainder.
            move ws-zero                to ws-dl-rem.
       *
+      *Checks the incoming record for an invalid operator number, a
+      *blank name, or a monthly call count outside a reasonable range,
+      *and writes it to the reject file instead of trusting it in the
+      *totals
+       410-validate-record.
+      *
+           move "Y"                    to ws-record-valid.
+           move spaces                 to ws-rl-reason.
+           if (emp-rec-num is not numeric) then
+               move "N"                to ws-record-valid
+               move "OPERATOR NUMBER IS NOT NUMERIC" to ws-rl-reason
+           end-if.
+           if (ws-record-valid = "Y" and emp-rec-name = spaces) then
+               move "N"                to ws-record-valid
+               move "OPERATOR NAME IS BLANK" to ws-rl-reason
+           end-if.
+           if (ws-record-valid = "Y") then
+               perform varying ws-sub  from ws-one by ws-one
+                 until ws-sub > ws-number-of-months
+                   if (emp-rec-calls(ws-sub) > ws-max-reasonable-calls)
+                     then
+                       move "N"        to ws-record-valid
+                       move "MONTHLY CALLS EXCEED REASONABLE LIMIT"
+                         to ws-rl-reason
+                   end-if
+               end-perform
+           end-if.
+           if (ws-record-valid = "N" and ws-replay-mode = "N") then
+               perform 412-write-reject-record
+           end-if.
+      *
+      *Writes the offending record and the reason it failed validation
+      *to the reject file
+       412-write-reject-record.
+      *
+           move emp-rec-num            to ws-rl-num.
+           move emp-rec-name           to ws-rl-name.
+           write ws-reject-line.
+      *
+      *Accumulates this record's twelve monthly call counts into the
+      *raw control-balance total, regardless of whether the record
+      *passes validation
+       413-accumulate-raw-calls.
+      *
+           perform varying ws-sub      from ws-one by ws-one
+             until ws-sub > ws-number-of-months
+               add emp-rec-calls(ws-sub) to ws-ctl-raw-calls-total
+           end-perform.
+      *
+      *Looks up the operator on the HR roster and flags a record that
+      *is billing calls for a terminated employee, or for an operator
+      *number that is not on the roster at all
+       416-roster-check.
+      *
+      *Nothing to reconcile against if the HR roster file was never
+      *loaded (e.g. not yet populated at this site) - skip rather than
+      *flag every record as not on a roster that doesn't exist
+           if (ws-roster-loaded = "Y") then
+               move "N"                to ws-roster-found
+               move ws-zero            to ws-roster-idx
+               perform 417-search-roster
+                 until (ws-roster-found = "Y") or
+                       (ws-roster-idx >= ws-roster-count)
+      *A rejected record's own data-quality problem is already in the
+      *reject file - only a record that passed validation and still
+      *mismatches the roster is a genuine roster discrepancy worth
+      *writing here
+               if (ws-roster-found = "Y") then
+                   move "Y"            to ws-roster-seen(ws-roster-idx)
+                   if (ws-roster-terminated(ws-roster-idx) and
+                     ws-replay-mode = "N" and ws-record-valid = "Y")
+                     then
+                       move "TERMINATED BUT STILL BILLING CALLS" to
+                         ws-cl-reason
+                       perform 418-write-recon-record
+                   end-if
+               else
+                   if (ws-replay-mode = "N" and ws-record-valid = "Y")
+                     then
+                       move "BILLING BUT NOT ON HR ROSTER" to
+                         ws-cl-reason
+                       perform 418-write-recon-record
+                   end-if
+               end-if
+           end-if.
+      *
+      *Searches the HR roster table for an entry matching the
+      *operator number of the record currently being processed
+       417-search-roster.
+      *
+           add ws-one                  to ws-roster-idx.
+           if (ws-roster-op-num(ws-roster-idx) = emp-rec-num) then
+               move "Y"                to ws-roster-found
+           end-if.
+      *
+      *Writes a roster reconciliation mismatch to the recon file, and
+      *counts it so 711-write-recon-count can surface the total on the
+      *report itself
+       418-write-recon-record.
+      *
+           move emp-rec-num            to ws-cl-num.
+           move emp-rec-name           to ws-cl-name.
+           write ws-recon-line.
+           add ws-one                  to ws-recon-mismatch-count.
+      *
+      *Checks the team code on the incoming record against the team
+      *currently being accumulated, and closes out the prior team's
+      *subtotals when the team code changes
+       415-team-break-check.
+      *
+           move emp-rec-team           to ws-team-code.
+           if (ws-team-first-rec = "Y") then
+               move ws-team-code       to ws-prev-team-code
+               move "N"                to ws-team-first-rec
+           end-if.
+           if (ws-team-code not = ws-prev-team-code) then
+               perform 617-write-team-summary
+               perform 616-reset-team-accumulators
+               move ws-team-code       to ws-prev-team-code
+           end-if.
+      *
+      *Clears the team accumulators after a team subtotal is printed
+       616-reset-team-accumulators.
+      *
+           move ws-zero                to ws-team-overall-total.
+           move ws-zero                to ws-team-overall-avg.
+           move ws-zero                to ws-team-overall-avg-rem.
+           perform varying ws-sub      from ws-one by ws-one
+             until ws-sub > ws-number-of-months
+               move ws-zero            to ws-team-ops-with-calls(ws-sub)
+               move ws-zero            to ws-team-ops-totals(ws-sub)
+               move ws-zero            to ws-team-monthly-avg(ws-sub)
+           end-perform.
+      *
+      *Builds and prints the team subtotal and team average lines for
+      *the team that just ended
+       617-write-team-summary.
+      *
+           move ws-prev-team-code      to ws-tm-team-code.
+           move ws-prev-team-code      to ws-tma-team-code.
+           perform varying ws-sub      from ws-one by ws-one
+             until ws-sub > ws-number-of-months
+               move ws-team-ops-totals(ws-sub) to ws-tm-months(ws-sub)
+               if (ws-team-ops-with-calls(ws-sub) > ws-zero) then
+                   divide ws-team-ops-totals(ws-sub) by
+                     ws-team-ops-with-calls(ws-sub)
+                     giving ws-team-monthly-avg(ws-sub)
+               end-if
+               move ws-team-monthly-avg(ws-sub) to ws-tma-months(ws-sub)
+           end-perform.
+           move ws-team-overall-total   to ws-tm-total.
+           move ws-team-overall-avg     to ws-tm-avg.
+           move ws-team-overall-avg-rem to ws-tm-rem.
+           write print-line            from ws-team-total-line.
+           perform 207-check-page-break.
+           write print-line            from ws-team-average-line.
+           perform 207-check-page-break.
+      *
+      *Flushes the last team's subtotal once the input file is
+      *exhausted, since a team break only fires on a change of code
+       618-team-final-break.
+      *
+           if (ws-team-first-rec = "N") then
+               perform 617-write-team-summary
+           end-if.
+      *
+      *Once the input file has been fully read, walks the HR roster
+      *for any active employee who never showed up with a billing
+      *record
+       619-roster-missing-check.
+      *
+           perform varying ws-roster-idx from ws-one by ws-one
+             until ws-roster-idx > ws-roster-count
+               if (ws-roster-active(ws-roster-idx) and
+                 ws-roster-seen(ws-roster-idx) = "N") then
+                   move ws-roster-op-num(ws-roster-idx) to ws-cl-num
+                   move ws-roster-op-name(ws-roster-idx) to ws-cl-name
+                   move "ACTIVE ON ROSTER BUT NO BILLING RECORD" to
+                     ws-cl-reason
+                   write ws-recon-line
+                   add ws-one          to ws-recon-mismatch-count
+               end-if
+           end-perform.
+      *
       *This processes the individual record
        500-process-records.
       *
       *Checks if the record is 0 and if not performs the calculations
-           if not (emp-rec-calls(ws-sub) equals ws-zero) then
+           if not (emp-rec-calls(ws-sub) = ws-zero) then
                add emp-rec-calls(ws-sub) to ws-operator-sum
                add ws-one              to ws-operator-call-count
                divide ws-operator-sum by ws-operator-call-count
@@ -316,7 +1079,7 @@
            end-if.
       *
       *Checks if the current month's call is equal to 0
-           if (emp-rec-calls(ws-sub) equals ws-zero) then
+           if (emp-rec-calls(ws-sub) = ws-zero) then
                add ws-one              to ws-no-call-month
            end-if.
            move ws-operator-sum        to ws-dl-total.
@@ -343,6 +1106,10 @@
       *
            move ws-monthly-avg(ws-sub) to ws-al-months(ws-sub).
       *
+      *Accumulates the same month's calls into the current team
+           add ws-one               to ws-team-ops-with-calls(ws-sub).
+           add emp-rec-calls(ws-sub)   to ws-team-ops-totals(ws-sub).
+      *
       *Sums up the totals and moves them to the output
        540-total-average.
       *
@@ -353,6 +1120,138 @@
            move ws-overall-avg         to ws-tl-avg.
            move ws-overall-avg-rem     to ws-tl-rem.
       *
+      *Accumulates the operator's totals into the current team
+           add ws-operator-sum          to ws-team-overall-total.
+           add ws-operator-avg-calc     to ws-team-overall-avg.
+           add ws-avg-remainder         to ws-team-overall-avg-rem.
+      *
+      *Compares the operator's monthly average against the quota
+      *table loaded at startup, and flags operators running under
+      *their target
+       545-quota-check.
+      *
+           move ws-zero                to ws-dl-variance.
+           move spaces                 to ws-dl-under-flag.
+           move "N"                    to ws-quota-found.
+           move ws-zero                to ws-quota-idx.
+           perform 546-search-quota
+             until (ws-quota-found = "Y") or
+                   (ws-quota-idx >= ws-quota-count).
+           if (ws-quota-found = "Y") then
+               compute ws-dl-variance =
+                 ws-operator-avg-calc -
+                   ws-quota-target(ws-quota-idx)
+               if (ws-dl-variance < ws-zero) then
+                   move "LOW"          to ws-dl-under-flag
+               end-if
+           end-if.
+      *
+      *Searches the quota table for an entry matching the operator
+      *number of the record currently being processed
+       546-search-quota.
+      *
+           add ws-one                  to ws-quota-idx.
+           if (ws-quota-op-num(ws-quota-idx) = emp-rec-num) then
+               move "Y"                to ws-quota-found
+           end-if.
+      *
+      *Remembers this operator's grand total for the leaderboard,
+      *which is sorted and printed once the whole file has been read
+       550-track-rank.
+      *
+           if (ws-rank-count < 300) then
+               add ws-one              to ws-rank-count
+               move emp-rec-num        to ws-rank-op-num(ws-rank-count)
+               move emp-rec-name       to ws-rank-op-name(ws-rank-count)
+               move ws-operator-sum    to
+                 ws-rank-op-total(ws-rank-count)
+           else
+               move "Y"                to ws-rank-table-full
+           end-if.
+      *
+      *Writes a comma-delimited row for the current operator to the
+      *csv-file, using unedited numeric fields rather than the
+      *zero-suppressed picture clauses in ws-detail-line
+       560-write-csv-record.
+      *
+           move spaces                 to ws-csv-detail.
+           move ws-one                  to ws-csv-ptr.
+      *emp-rec-name is moved whole - delimited by space would cut the
+      *field at the first internal space and shift every field after
+      *it for any operator whose name has more than one word
+           string emp-rec-num           delimited by size
+                  ","                   delimited by size
+                  emp-rec-name          delimited by size
+                  ","                   delimited by size
+             into ws-csv-detail
+             with pointer ws-csv-ptr
+           end-string.
+           perform varying ws-sub      from ws-one by ws-one
+             until ws-sub > ws-number-of-months
+               string emp-rec-calls(ws-sub) delimited by size
+                      ","                   delimited by size
+                 into ws-csv-detail
+                 with pointer ws-csv-ptr
+               end-string
+           end-perform.
+           string ws-operator-sum       delimited by size
+                  ","                   delimited by size
+                  ws-operator-avg-calc  delimited by size
+             into ws-csv-detail
+             with pointer ws-csv-ptr
+           end-string.
+           write ws-csv-detail.
+      *
+      *Appends a fresh checkpoint record once every ws-checkpoint-
+      *interval records read (currently every record, so the
+      *checkpoint always matches the last record this run actually
+      *finished writing output for), recording that record's operator
+      *number as the resume point along with the accumulators and
+      *page state as they stand now
+       595-write-checkpoint.
+      *
+           add ws-one                  to ws-records-since-checkpoint.
+           if (ws-records-since-checkpoint >= ws-checkpoint-interval)
+             then
+               move emp-rec-num        to ck-op-num
+               move ws-overall-total   to ck-overall-total
+               move ws-no-calls        to ck-no-calls
+               move ws-no-call-month   to ck-no-call-month
+               move ws-records-read-count to ck-records-read-count
+               move ws-page-number     to ck-page-number
+               move ws-lines-this-page to ck-lines-this-page
+               move ws-ctl-raw-calls-total to ck-raw-calls-total
+               move ws-recon-mismatch-count to ck-recon-mismatch-count
+               move ws-overall-avg     to ck-overall-avg
+               move ws-overall-avg-rem to ck-overall-avg-rem
+               move ws-current-high-month to ck-current-high-month
+               move ws-high-op         to ck-high-op
+               move ws-low-op          to ck-low-op
+               move ws-tl-h-op-num     to ck-tl-h-op-num
+               move ws-tl-l-op-num     to ck-tl-l-op-num
+               perform varying ws-sub  from ws-one by ws-one
+                 until ws-sub > ws-number-of-months
+                   move ws-ops-with-calls(ws-sub) to
+                     ck-ops-with-calls(ws-sub)
+                   move ws-ops-totals(ws-sub) to ck-ops-totals(ws-sub)
+                   move ws-monthly-avg(ws-sub) to ck-monthly-avg(ws-sub)
+               end-perform
+               open extend checkpoint-file
+               write ws-checkpoint-rec
+               close checkpoint-file
+               move ws-zero            to ws-records-since-checkpoint
+           end-if.
+      *
+      *Clears the checkpoint file once the run completes normally, so
+      *the next invocation's restart check does not mistake this
+      *run's leftover checkpoint record for an interrupted run and
+      *try to skip forward to an operator number that has no reason
+      *to exist in next period's A7.dat
+       596-clear-checkpoint.
+      *
+           open output checkpoint-file.
+           close checkpoint-file.
+      *
       *Output total lines in the summary
        600-summary-block.
       *
@@ -360,6 +1259,7 @@
            move ws-no-call-month       to ws-tl-zero-mths.
            move ws-overall-total       to ws-tl-all-calls.
            perform 650-highest-monthly-avg.
+           perform 660-control-balance-check.
       *
       *loops through the monthly averages to find the highest month
        650-highest-monthly-avg.
@@ -373,6 +1273,32 @@
            end-perform.
            move ws-current-high-month  to ws-tl-h-mth-avg.
       *
+      *Compares the actual record count and raw call total read during
+      *this run - before 410-validate-record drops anything - against
+      *the independent control totals, and builds an out-of-balance
+      *warning if they disagree. Comparing against ws-overall-total
+      *instead would falsely flag a perfectly good run the first time
+      *a record is legitimately rejected, since rejects never reach
+      *ws-overall-total
+       660-control-balance-check.
+      *
+           move spaces                 to ws-bl-message.
+           if (ws-ctl-loaded = "Y") then
+               if (ws-records-read-count not = ws-ctl-expected-count)
+                 or (ws-ctl-raw-calls-total not = ws-ctl-expected-calls)
+                 then
+                   move
+                     "*** OUT OF BALANCE AGAINST CONTROL TOTALS ***" to
+                     ws-bl-message
+               else
+                   move "In balance with control totals." to
+                     ws-bl-message
+               end-if
+           else
+               move "No control totals file supplied." to
+                 ws-bl-message
+           end-if.
+      *
       *Outputs the summary lines of the program
        700-output-summary.
            write print-line            from ws-ops-line
@@ -390,12 +1316,126 @@
            write print-line            from
                                    ws-total-line-highest-month-average.
            write print-line            from ws-total-line-overall.
+           write print-line            from ws-balance-line
+           after advancing 1 line.
+           perform 710-write-overflow-warnings.
+           perform 711-write-recon-count.
+      *
+      *Warns on the report if the quota, roster, or rank table filled
+      *to its 300-entry capacity during this run, so a centre that has
+      *grown past that size does not silently lose quota, roster
+      *reconciliation, or leaderboard coverage for the operators past
+      *the cut-off
+       710-write-overflow-warnings.
+      *
+           if (ws-quota-table-full = "Y") then
+               move
+                 "*** QUOTA TABLE FULL - SOME OPERATORS NOT CHECKED ***"
+                 to ws-ovf-message
+               write print-line        from ws-overflow-line
+           end-if.
+           if (ws-roster-table-full = "Y") then
+               move
+                 "*** HR ROSTER TABLE FULL - RECON MAY BE INCOMPLETE **"
+                 to ws-ovf-message
+               write print-line        from ws-overflow-line
+           end-if.
+           if (ws-rank-table-full = "Y") then
+               move
+                 "*** LEADERBOARD TABLE FULL - RANKING IS INCOMPLETE **"
+                 to ws-ovf-message
+               write print-line        from ws-overflow-line
+           end-if.
+      *Team subtotals and the leaderboard are not checkpointed - a
+      *restarted run's team-in-progress totals at the resume point, and
+      *its leaderboard ranking, only reflect operators seen since the
+      *restart, not the whole file. The overall totals above remain
+      *correct since those accumulators are checkpointed; this warning
+      *exists so the team/leaderboard sections are not trusted blind
+      *on a run that actually restarted
+           if (ws-restart-flag = "Y") then
+               move
+                 "*** RESTARTED RUN - TEAM/LEADERBOARD MAY BE PARTIAL *"
+                 to ws-ovf-message
+               write print-line        from ws-overflow-line
+           end-if.
+      *
+      *Prints a count of roster reconciliation mismatches on the
+      *report itself - the recon file holds the detail, but a mismatch
+      *should not be visible only to someone who thinks to check a
+      *separate output file
+       711-write-recon-count.
+      *
+           if (ws-recon-mismatch-count > ws-zero) then
+               move ws-recon-mismatch-count to ws-rcl-count
+               write print-line        from ws-recon-count-line
+           end-if.
+      *
+      *Sorts the rank table into descending total-calls order, ties
+      *broken by ascending operator number, using a simple bubble
+      *sort over the table built up while the detail lines were
+      *written
+       770-sort-rank-table.
+      *
+           perform varying ws-rank-i   from ws-one by ws-one
+             until ws-rank-i > ws-rank-count
+               perform varying ws-rank-j from ws-one by ws-one
+                 until ws-rank-j > (ws-rank-count - ws-rank-i)
+                   add ws-one          to ws-rank-j
+                     giving ws-rank-j-next
+                   if (ws-rank-op-total(ws-rank-j) <
+                     ws-rank-op-total(ws-rank-j-next)) or
+                     (ws-rank-op-total(ws-rank-j) =
+                       ws-rank-op-total(ws-rank-j-next) and
+                       ws-rank-op-num(ws-rank-j) >
+                       ws-rank-op-num(ws-rank-j-next)) then
+                       perform 775-swap-rank-entries
+                   end-if
+               end-perform
+           end-perform.
+      *
+      *Swaps the two adjacent rank entries found out of order
+       775-swap-rank-entries.
+      *
+           move ws-rank-op-num(ws-rank-j)   to ws-rank-temp-num.
+           move ws-rank-op-name(ws-rank-j)  to ws-rank-temp-name.
+           move ws-rank-op-total(ws-rank-j) to ws-rank-temp-total.
+           move ws-rank-op-num(ws-rank-j-next) to
+             ws-rank-op-num(ws-rank-j).
+           move ws-rank-op-name(ws-rank-j-next) to
+             ws-rank-op-name(ws-rank-j).
+           move ws-rank-op-total(ws-rank-j-next) to
+             ws-rank-op-total(ws-rank-j).
+           move ws-rank-temp-num    to ws-rank-op-num(ws-rank-j-next).
+           move ws-rank-temp-name   to ws-rank-op-name(ws-rank-j-next).
+           move ws-rank-temp-total  to ws-rank-op-total(ws-rank-j-next).
+      *
+      *Prints the leaderboard section, busiest operator first
+       780-output-leaderboard.
+      *
+           write print-line            from ws-leaderboard-heading
+           after advancing 1 line.
+           write print-line            from
+             ws-leaderboard-column-heading.
+           perform varying ws-rank-i   from ws-one by ws-one
+             until ws-rank-i > ws-rank-count
+               move ws-rank-i          to ws-ll-rank
+               move ws-rank-op-num(ws-rank-i) to ws-ll-op-num
+               move ws-rank-op-name(ws-rank-i) to ws-ll-op-name
+               move ws-rank-op-total(ws-rank-i) to ws-ll-total
+               write print-line        from ws-leaderboard-detail-line
+               perform 207-check-page-break
+           end-perform.
       *
       *close files
        1000-close-files.
       *
            close input-file.
            close report-file.
+           close csv-file.
+           close reject-file.
+           close recon-file.
+           perform 596-clear-checkpoint.
            stop run.
       *
        end program A7-CallCenterOpReport.
\ No newline at end of file
